@@ -0,0 +1,12 @@
+      ******************************************************************
+      * TRANREC - Registro de transaccion de entrada para el modo     *
+      *           de lote de Operaciones_Basicas.                     *
+      *           Mismas formas que OPERACION/NUM1/NUM2 del modo      *
+      *           interactivo, incluido el signo y los 2 decimales,   *
+      *           para que el lote pueda alimentar el mismo log de    *
+      *           auditoria y feed de ledger que el modo interactivo. *
+      ******************************************************************
+       01 TRAN-RECORD.
+           05 TRAN-OPERACION PIC X(5).
+           05 TRAN-NUM1 PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+           05 TRAN-NUM2 PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
