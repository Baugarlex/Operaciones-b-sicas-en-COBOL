@@ -0,0 +1,12 @@
+      ******************************************************************
+      * LEDGREC - Registro de ancho fijo para el fichero de salida que *
+      *           alimenta el libro mayor (feed de contabilidad). Una *
+      *           linea por cada operacion contabilizada.             *
+      ******************************************************************
+       01 LEDGER-RECORD.
+           05 LEDG-FECHA PIC X(10).
+           05 LEDG-CUENTA PIC X(10).
+           05 LEDG-OPERACION PIC X(5).
+           05 LEDG-REFERENCIA PIC 9(9).
+           05 LEDG-IMPORTE PIC S9(9)V99 SIGN IS TRAILING SEPARATE.
+           05 FILLER PIC X(10) VALUE SPACES.
