@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CHKPTREC - Registro de checkpoint del modo de lote de         *
+      *            Operaciones_Basicas. Guarda cuantos registros del  *
+      *            fichero de transacciones ya se han procesado, para *
+      *            poder reanudar el lote sin repetirlos.             *
+      ******************************************************************
+       01 CHKPT-RECORD.
+           05 CHKPT-CONTADOR PIC 9(9).
