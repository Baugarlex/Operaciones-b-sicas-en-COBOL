@@ -0,0 +1,24 @@
+      ******************************************************************
+      * AUDITREC - Registro del log de auditoria de Operaciones_Basicas*
+      *            Una linea por cada operacion calculada, para poder *
+      *            reconciliar lo ejecutado en un turno. AUD-TIPO     *
+      *            distingue las operaciones normales ("N") de las   *
+      *            reversiones registradas por el operador ("R").    *
+      *            AUD-SECUENCIA identifica cada linea de forma unica*
+      *            (numeracion correlativa) para que CORRECCION      *
+      *            pueda referenciar una transaccion concreta en vez *
+      *            de adivinarla por los operandos. AUD-REVIERTE     *
+      *            guarda, solo en las lineas de reversion, la       *
+      *            AUD-SECUENCIA de la transaccion que revierten.    *
+      ******************************************************************
+       01 AUDIT-RECORD.
+           05 AUD-FECHA PIC X(10).
+           05 AUD-OPERACION PIC X(5).
+           05 AUD-NUM1 PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+           05 AUD-NUM2 PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+           05 AUD-RESULTADO PIC S9(9)V99 SIGN IS TRAILING SEPARATE.
+           05 AUD-TIPO PIC X(1).
+               88 AUD-ES-REVERSION VALUE "R".
+               88 AUD-ES-NORMAL VALUE "N".
+           05 AUD-SECUENCIA PIC 9(9).
+           05 AUD-REVIERTE PIC 9(9).
