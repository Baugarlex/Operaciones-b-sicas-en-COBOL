@@ -10,28 +10,132 @@
            INSTALLATION. C:\Users\Alex\Dividiones.cbl
            DATE-WRITTEN. 04/05/2024
            DATE-COMPILED. 04/05/2024
-           REMARKS. Programa creado para ver las operaciones bÃsicas de COBOL.
+           REMARKS. Programa creado para ver las operaciones basicas de COBOL.
 
        ENVIRONMENT DIVISION.
            CONFIGURATION SECTION.
                SOURCE-COMPUTER. VivoBook_ASUSLaptop X515UA-D515UA.
                OBJECT-COMPUTER. VivoBook_ASUSLaptop X515UA-D515UA.
 
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-AUDIT-STATUS.
+                   SELECT LEDGER-FILE ASSIGN TO "LEDGERFEED"
+                       ORGANIZATION IS SEQUENTIAL
+                       FILE STATUS IS WS-LEDGER-STATUS.
+
        DATA DIVISION.
            FILE SECTION.
+           FD AUDIT-FILE.
+           COPY "AUDITREC.cpy".
+
+           FD LEDGER-FILE
+               RECORDING MODE IS F.
+           COPY "LEDGREC.cpy".
+
            WORKING-STORAGE SECTION.
                01 OPERACION PIC X(5).
-               01 NUM1 PIC 9(5).
-               01 NUM2 PIC 9(5).
-               01 RESULTADO PIC Z(6).
-               01 NUM3 PIC 9(5).
-               01 NUM4 PIC 9(5).
-               01 RESULTADOMUL PIC Z(10).
+               01 NUM1 PIC S9(7)V99.
+               01 NUM2 PIC S9(7)V99.
+               01 RESULTADO PIC -(7)9.99.
+               01 NUM3 PIC S9(7)V99.
+               01 NUM4 PIC S9(7)V99.
+               01 RESULTADOMUL PIC -(9)9.99.
+
+               01 WS-AUDIT-STATUS PIC X(2).
+               01 WS-LEDGER-STATUS PIC X(2).
+               01 WS-LEDGER-REF PIC 9(9) VALUE ZERO.
+               01 WS-AUD-SECUENCIA PIC 9(9) VALUE ZERO.
+               01 WS-FECHA-HOY PIC 9(8).
+
+               01 WS-ENTRADA PIC X(11).
+               01 WS-ENTRADA-ENTERA PIC X(11).
+               01 WS-ENTRADA-DECIMAL PIC X(11).
+               01 WS-DECIMALES-ENTRADA PIC 9(2).
+               01 WS-CORRECCION-NEGADO PIC S9(9)V99.
+               01 WS-SECUENCIA-A-REVERTIR PIC 9(9).
+               01 WS-AUD-ENCONTRADA-OPERACION PIC X(5).
+               01 WS-AUD-ENCONTRADA-NUM1 PIC S9(7)V99.
+               01 WS-AUD-ENCONTRADA-NUM2 PIC S9(7)V99.
+               01 WS-AUD-ENCONTRADA-RESULTADO PIC S9(9)V99.
+               01 WS-ENTRADA-VALIDA PIC X(1) VALUE "N".
+                   88 ENTRADA-ES-VALIDA VALUE "S".
+               01 WS-CORRECCION-ENCONTRADA PIC X(1) VALUE "N".
+                   88 CORRECCION-ENCONTRADA VALUE "S".
+               01 WS-CORRECCION-YA-REVERTIDA PIC X(1) VALUE "N".
+                   88 CORRECCION-YA-REVERTIDA VALUE "S".
+               01 WS-FIN-BUSQUEDA-AUDITORIA PIC X(1) VALUE "N".
+                   88 FIN-BUSQUEDA-AUDITORIA VALUE "S".
+               01 WS-FIN-LEDGER-LECTURA PIC X(1) VALUE "N".
+                   88 FIN-LEDGER-LECTURA VALUE "S".
+               01 WS-FIN-AUD-LECTURA-INICIAL PIC X(1) VALUE "N".
+                   88 FIN-AUD-LECTURA-INICIAL VALUE "S".
 
        PROCEDURE DIVISION.
+           INICIO.
+               PERFORM DETERMINAR-ULTIMA-SECUENCIA-AUDITORIA.
+               OPEN EXTEND AUDIT-FILE.
+               IF WS-AUDIT-STATUS = "35"
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF.
+               PERFORM DETERMINAR-ULTIMA-REFERENCIA-LEDGER.
+               OPEN EXTEND LEDGER-FILE.
+               IF WS-LEDGER-STATUS NOT = "00"
+                   OPEN OUTPUT LEDGER-FILE
+               END-IF.
+               GO TO PREGUNTA.
+
+      * DETERMINAR-ULTIMA-SECUENCIA-AUDITORIA lee el AUDITLOG ya
+      * existente (si lo hay) para retomar la numeracion de
+      * AUD-SECUENCIA donde se quedo la ultima ejecucion, siguiendo
+      * el mismo patron que DETERMINAR-ULTIMA-REFERENCIA-LEDGER usa
+      * para LEDG-REFERENCIA. Sin esto, CORRECCION no podria confiar
+      * en que un numero de secuencia identifica una unica linea del
+      * log a lo largo de varias ejecuciones del programa.
+           DETERMINAR-ULTIMA-SECUENCIA-AUDITORIA.
+               MOVE ZERO TO WS-AUD-SECUENCIA.
+               MOVE "N" TO WS-FIN-AUD-LECTURA-INICIAL.
+               OPEN INPUT AUDIT-FILE.
+               IF WS-AUDIT-STATUS = "00"
+                   PERFORM UNTIL FIN-AUD-LECTURA-INICIAL
+                       READ AUDIT-FILE
+                           AT END
+                               MOVE "S" TO WS-FIN-AUD-LECTURA-INICIAL
+                           NOT AT END
+                               IF AUD-SECUENCIA > WS-AUD-SECUENCIA
+                                   MOVE AUD-SECUENCIA
+                                       TO WS-AUD-SECUENCIA
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE AUDIT-FILE
+               END-IF.
+
+      * DETERMINAR-ULTIMA-REFERENCIA-LEDGER lee el LEDGERFEED ya
+      * existente (si lo hay) para retomar la numeracion de
+      * LEDG-REFERENCIA donde se quedo la ultima ejecucion, en vez
+      * de reiniciarla a cero y duplicar referencias entre lotes.
+           DETERMINAR-ULTIMA-REFERENCIA-LEDGER.
+               MOVE ZERO TO WS-LEDGER-REF.
+               MOVE "N" TO WS-FIN-LEDGER-LECTURA.
+               OPEN INPUT LEDGER-FILE.
+               IF WS-LEDGER-STATUS = "00"
+                   PERFORM UNTIL FIN-LEDGER-LECTURA
+                       READ LEDGER-FILE
+                           AT END
+                               MOVE "S" TO WS-FIN-LEDGER-LECTURA
+                           NOT AT END
+                               MOVE LEDG-REFERENCIA TO WS-LEDGER-REF
+                       END-READ
+                   END-PERFORM
+                   CLOSE LEDGER-FILE
+               END-IF.
+
            PREGUNTA.
-               DISPLAY "Seleccione que operacion quiere hacer (S/R/M/D)".
-               DISPLAY "Si desea salir introduzca en la consola ÇSalirÇ".
+               DISPLAY "Seleccione operacion (S/R/M/D/P/E/C)".
+               DISPLAY "Si desea salir introduzca en la consola Salir".
                ACCEPT OPERACION.
                IF OPERACION = "S" OR OPERACION = "s"
                    GO TO SUMA
@@ -41,51 +145,399 @@
                    GO TO MULTIPLICACION
                ELSE IF OPERACION = "D" OR OPERACION = "d"
                    GO TO PARTICION
+               ELSE IF OPERACION = "P" OR OPERACION = "p"
+                   GO TO PORCENTAJE
+               ELSE IF OPERACION = "E" OR OPERACION = "e"
+                   GO TO EXPONENTE
+               ELSE IF OPERACION = "C" OR OPERACION = "c"
+                   GO TO CORRECCION
                ELSE IF OPERACION = "Salir" OR OPERACION = "salir"
                    GO TO FINALIZAR
                ELSE
-                   DISPLAY "Por favor introduce una S, R, M, D"
+                   DISPLAY "Por favor introduce S, R, M, D, P, E o C"
                    GO TO PREGUNTA.
 
            SUMA.
-               DISPLAY "Introduce el primer numero a sumar: "
-               ACCEPT NUM1.
-               DISPLAY "Introduce el segundo numero a sumar: "
-               ACCEPT NUM2.
+               MOVE "N" TO WS-ENTRADA-VALIDA.
+               PERFORM UNTIL ENTRADA-ES-VALIDA
+                   DISPLAY "Introduce el primer numero a sumar: "
+                   ACCEPT WS-ENTRADA
+                   PERFORM VALIDAR-NUMERO
+               END-PERFORM.
+               MOVE WS-ENTRADA TO NUM1.
+               MOVE "N" TO WS-ENTRADA-VALIDA.
+               PERFORM UNTIL ENTRADA-ES-VALIDA
+                   DISPLAY "Introduce el segundo numero a sumar: "
+                   ACCEPT WS-ENTRADA
+                   PERFORM VALIDAR-NUMERO
+               END-PERFORM.
+               MOVE WS-ENTRADA TO NUM2.
                ADD NUM1 TO NUM2 GIVING RESULTADO.
                DISPLAY "El resultado de la suma es: " RESULTADO.
+               MOVE OPERACION TO AUD-OPERACION.
+               MOVE NUM1 TO AUD-NUM1.
+               MOVE NUM2 TO AUD-NUM2.
+               MOVE RESULTADO TO AUD-RESULTADO.
+               MOVE "N" TO AUD-TIPO.
+               MOVE ZERO TO AUD-REVIERTE.
+               PERFORM ESCRIBIR-AUDITORIA.
+               DISPLAY "Numero de secuencia de auditoria: "
+                   AUD-SECUENCIA.
+               PERFORM ESCRIBIR-LEDGER.
                GO TO PREGUNTA.
 
            RESTA.
-               DISPLAY "Introduce el primer numero a restar: "
-               ACCEPT NUM1.
-               DISPLAY "Introduce el segundo numero a restar: "
-               ACCEPT NUM2.
+               MOVE "N" TO WS-ENTRADA-VALIDA.
+               PERFORM UNTIL ENTRADA-ES-VALIDA
+                   DISPLAY "Introduce el primer numero a restar: "
+                   ACCEPT WS-ENTRADA
+                   PERFORM VALIDAR-NUMERO
+               END-PERFORM.
+               MOVE WS-ENTRADA TO NUM1.
+               MOVE "N" TO WS-ENTRADA-VALIDA.
+               PERFORM UNTIL ENTRADA-ES-VALIDA
+                   DISPLAY "Introduce el segundo numero a restar: "
+                   ACCEPT WS-ENTRADA
+                   PERFORM VALIDAR-NUMERO
+               END-PERFORM.
+               MOVE WS-ENTRADA TO NUM2.
                SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO.
                DISPLAY "El resultado de la resta es: " RESULTADO.
+               MOVE OPERACION TO AUD-OPERACION.
+               MOVE NUM1 TO AUD-NUM1.
+               MOVE NUM2 TO AUD-NUM2.
+               MOVE RESULTADO TO AUD-RESULTADO.
+               MOVE "N" TO AUD-TIPO.
+               MOVE ZERO TO AUD-REVIERTE.
+               PERFORM ESCRIBIR-AUDITORIA.
+               DISPLAY "Numero de secuencia de auditoria: "
+                   AUD-SECUENCIA.
+               PERFORM ESCRIBIR-LEDGER.
                GO TO PREGUNTA.
 
            MULTIPLICACION.
-               DISPLAY "Introduce el primer numero a multiplicar: "
-               ACCEPT NUM3.
-               DISPLAY "Introduce el segundo numero a multiplicar: "
-               ACCEPT NUM4.
-               MULTIPLY NUM3 BY NUM4 GIVING RESULTADOMUL.
+               MOVE "N" TO WS-ENTRADA-VALIDA.
+               PERFORM UNTIL ENTRADA-ES-VALIDA
+                   DISPLAY "Introduce el primer numero a multiplicar: "
+                   ACCEPT WS-ENTRADA
+                   PERFORM VALIDAR-NUMERO
+               END-PERFORM.
+               MOVE WS-ENTRADA TO NUM3.
+               MOVE "N" TO WS-ENTRADA-VALIDA.
+               PERFORM UNTIL ENTRADA-ES-VALIDA
+                   DISPLAY "Introduce el segundo numero a multiplicar: "
+                   ACCEPT WS-ENTRADA
+                   PERFORM VALIDAR-NUMERO
+               END-PERFORM.
+               MOVE WS-ENTRADA TO NUM4.
+               MULTIPLY NUM3 BY NUM4 GIVING RESULTADOMUL
+                   ON SIZE ERROR
+                       DISPLAY "Error: resultado demasiado grande"
+                       GO TO PREGUNTA
+               END-MULTIPLY.
                DISPLAY "El resultado de la multiplicacion es: "
                RESULTADOMUL.
+               MOVE OPERACION TO AUD-OPERACION.
+               MOVE NUM3 TO AUD-NUM1.
+               MOVE NUM4 TO AUD-NUM2.
+               MOVE RESULTADOMUL TO AUD-RESULTADO.
+               MOVE "N" TO AUD-TIPO.
+               MOVE ZERO TO AUD-REVIERTE.
+               PERFORM ESCRIBIR-AUDITORIA.
+               DISPLAY "Numero de secuencia de auditoria: "
+                   AUD-SECUENCIA.
+               PERFORM ESCRIBIR-LEDGER.
                GO TO PREGUNTA.
 
            PARTICION.
-               DISPLAY "Introduce el primer numero a dividir: "
-               ACCEPT NUM1.
-               DISPLAY "Introduce el segundo numero a dividir: "
-               ACCEPT NUM2.
-               DIVIDE NUM1 BY NUM2 GIVING RESULTADO.
+               MOVE "N" TO WS-ENTRADA-VALIDA.
+               PERFORM UNTIL ENTRADA-ES-VALIDA
+                   DISPLAY "Introduce el primer numero a dividir: "
+                   ACCEPT WS-ENTRADA
+                   PERFORM VALIDAR-NUMERO
+               END-PERFORM.
+               MOVE WS-ENTRADA TO NUM1.
+               MOVE "N" TO WS-ENTRADA-VALIDA.
+               PERFORM UNTIL ENTRADA-ES-VALIDA
+                   DISPLAY "Introduce el segundo numero a dividir: "
+                   ACCEPT WS-ENTRADA
+                   PERFORM VALIDAR-NUMERO
+               END-PERFORM.
+               MOVE WS-ENTRADA TO NUM2.
+               IF NUM2 = ZERO
+                   DISPLAY "Error: no se puede dividir entre cero"
+                   GO TO PREGUNTA
+               END-IF.
+               DIVIDE NUM1 BY NUM2 GIVING RESULTADO
+                   ON SIZE ERROR
+                       DISPLAY "Error: resultado demasiado grande"
+                       GO TO PREGUNTA
+               END-DIVIDE.
                DISPLAY "El resultado de la division es: " RESULTADO.
+               MOVE OPERACION TO AUD-OPERACION.
+               MOVE NUM1 TO AUD-NUM1.
+               MOVE NUM2 TO AUD-NUM2.
+               MOVE RESULTADO TO AUD-RESULTADO.
+               MOVE "N" TO AUD-TIPO.
+               MOVE ZERO TO AUD-REVIERTE.
+               PERFORM ESCRIBIR-AUDITORIA.
+               DISPLAY "Numero de secuencia de auditoria: "
+                   AUD-SECUENCIA.
+               PERFORM ESCRIBIR-LEDGER.
+               GO TO PREGUNTA.
+
+           PORCENTAJE.
+               MOVE "N" TO WS-ENTRADA-VALIDA.
+               PERFORM UNTIL ENTRADA-ES-VALIDA
+                   DISPLAY "Introduce el porcentaje a calcular: "
+                   ACCEPT WS-ENTRADA
+                   PERFORM VALIDAR-NUMERO
+               END-PERFORM.
+               MOVE WS-ENTRADA TO NUM1.
+               MOVE "N" TO WS-ENTRADA-VALIDA.
+               PERFORM UNTIL ENTRADA-ES-VALIDA
+                   DISPLAY "Introduce el numero base del porcentaje: "
+                   ACCEPT WS-ENTRADA
+                   PERFORM VALIDAR-NUMERO
+               END-PERFORM.
+               MOVE WS-ENTRADA TO NUM2.
+               COMPUTE RESULTADO ROUNDED = (NUM1 * NUM2) / 100
+                   ON SIZE ERROR
+                       DISPLAY "Error: resultado demasiado grande"
+                       GO TO PREGUNTA
+               END-COMPUTE.
+               DISPLAY "El resultado del porcentaje es: " RESULTADO.
+               MOVE OPERACION TO AUD-OPERACION.
+               MOVE NUM1 TO AUD-NUM1.
+               MOVE NUM2 TO AUD-NUM2.
+               MOVE RESULTADO TO AUD-RESULTADO.
+               MOVE "N" TO AUD-TIPO.
+               MOVE ZERO TO AUD-REVIERTE.
+               PERFORM ESCRIBIR-AUDITORIA.
+               DISPLAY "Numero de secuencia de auditoria: "
+                   AUD-SECUENCIA.
+               PERFORM ESCRIBIR-LEDGER.
+               GO TO PREGUNTA.
+
+           EXPONENTE.
+               MOVE "N" TO WS-ENTRADA-VALIDA.
+               PERFORM UNTIL ENTRADA-ES-VALIDA
+                   DISPLAY "Introduce la base: "
+                   ACCEPT WS-ENTRADA
+                   PERFORM VALIDAR-NUMERO
+               END-PERFORM.
+               MOVE WS-ENTRADA TO NUM3.
+               MOVE "N" TO WS-ENTRADA-VALIDA.
+               PERFORM UNTIL ENTRADA-ES-VALIDA
+                   DISPLAY "Introduce el exponente: "
+                   ACCEPT WS-ENTRADA
+                   PERFORM VALIDAR-NUMERO
+               END-PERFORM.
+               MOVE WS-ENTRADA TO NUM4.
+               COMPUTE RESULTADOMUL ROUNDED = NUM3 ** NUM4
+                   ON SIZE ERROR
+                       DISPLAY "Error: resultado demasiado grande"
+                       GO TO PREGUNTA
+               END-COMPUTE.
+               DISPLAY "El resultado de la potencia es: " RESULTADOMUL.
+               MOVE OPERACION TO AUD-OPERACION.
+               MOVE NUM3 TO AUD-NUM1.
+               MOVE NUM4 TO AUD-NUM2.
+               MOVE RESULTADOMUL TO AUD-RESULTADO.
+               MOVE "N" TO AUD-TIPO.
+               MOVE ZERO TO AUD-REVIERTE.
+               PERFORM ESCRIBIR-AUDITORIA.
+               DISPLAY "Numero de secuencia de auditoria: "
+                   AUD-SECUENCIA.
+               PERFORM ESCRIBIR-LEDGER.
+               GO TO PREGUNTA.
+
+      * CORRECCION ya no pide reintroducir los operandos y el
+      * resultado de la transaccion original: eso obligaba a
+      * adivinar que transaccion era por sus valores, y dos
+      * transacciones legitimas con los mismos operandos y resultado
+      * se confundian entre si (ver BUSCAR-AUDITORIA-ORIGINAL). En su
+      * lugar se referencia la transaccion por su AUD-SECUENCIA, el
+      * numero que ESCRIBIR-AUDITORIA muestra al registrar cada
+      * operacion.
+           CORRECCION.
+               MOVE "N" TO WS-ENTRADA-VALIDA.
+               PERFORM UNTIL ENTRADA-ES-VALIDA
+                   DISPLAY "Numero de secuencia a revertir (0 cancela):"
+                   ACCEPT WS-ENTRADA
+                   PERFORM VALIDAR-SECUENCIA
+               END-PERFORM.
+               MOVE FUNCTION NUMVAL(WS-ENTRADA)
+                   TO WS-SECUENCIA-A-REVERTIR.
+               IF WS-SECUENCIA-A-REVERTIR = ZERO
+                   DISPLAY "Reversion cancelada"
+                   GO TO PREGUNTA
+               END-IF.
+               PERFORM BUSCAR-AUDITORIA-ORIGINAL.
+               IF NOT CORRECCION-ENCONTRADA
+                   DISPLAY "No se encontro esa transaccion en auditoria"
+                   DISPLAY "Reversion cancelada"
+                   GO TO PREGUNTA
+               END-IF.
+               IF CORRECCION-YA-REVERTIDA
+                   DISPLAY "Esa transaccion ya tiene una reversion"
+                   DISPLAY "Reversion cancelada"
+                   GO TO PREGUNTA
+               END-IF.
+               COMPUTE WS-CORRECCION-NEGADO =
+                   WS-AUD-ENCONTRADA-RESULTADO * -1.
+               DISPLAY "Transaccion original localizada en auditoria".
+               MOVE WS-CORRECCION-NEGADO TO RESULTADOMUL.
+               DISPLAY "Se registra una reversion por: " RESULTADOMUL.
+               MOVE WS-AUD-ENCONTRADA-OPERACION TO OPERACION.
+               MOVE OPERACION TO AUD-OPERACION.
+               MOVE WS-AUD-ENCONTRADA-NUM1 TO AUD-NUM1.
+               MOVE WS-AUD-ENCONTRADA-NUM2 TO AUD-NUM2.
+               MOVE WS-CORRECCION-NEGADO TO AUD-RESULTADO.
+               MOVE "R" TO AUD-TIPO.
+               MOVE WS-SECUENCIA-A-REVERTIR TO AUD-REVIERTE.
+               PERFORM ESCRIBIR-AUDITORIA.
+               DISPLAY "Numero de secuencia de auditoria: "
+                   AUD-SECUENCIA.
+               PERFORM ESCRIBIR-LEDGER.
                GO TO PREGUNTA.
 
+      * BUSCAR-AUDITORIA-ORIGINAL comprueba que la transaccion que se
+      * quiere revertir sigue en el log de auditoria como movimiento
+      * normal (AUD-TIPO "N") y que no tiene ya una reversion
+      * registrada, para que CORRECCION no pueda revertir una
+      * operacion que nunca se poste o revertirla dos veces. El
+      * fichero se cierra y reabre porque ya estaba abierto en modo
+      * EXTEND para las escrituras de auditoria del resto del
+      * programa.
+           BUSCAR-AUDITORIA-ORIGINAL.
+               MOVE "N" TO WS-CORRECCION-ENCONTRADA.
+               MOVE "N" TO WS-CORRECCION-YA-REVERTIDA.
+               MOVE "N" TO WS-FIN-BUSQUEDA-AUDITORIA.
+               CLOSE AUDIT-FILE.
+               OPEN INPUT AUDIT-FILE.
+               PERFORM UNTIL FIN-BUSQUEDA-AUDITORIA
+                   READ AUDIT-FILE
+                       AT END
+                           MOVE "S" TO WS-FIN-BUSQUEDA-AUDITORIA
+                       NOT AT END
+                           PERFORM COMPARAR-AUDITORIA-ORIGINAL
+                   END-READ
+               END-PERFORM.
+               CLOSE AUDIT-FILE.
+               OPEN EXTEND AUDIT-FILE.
+               IF WS-AUDIT-STATUS = "35"
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF.
+
+      * COMPARAR-AUDITORIA-ORIGINAL identifica la transaccion original
+      * por AUD-SECUENCIA (clave unica de cada linea, ver AUDITREC.cpy)
+      * en vez de por los operandos/resultado, y considera revertida
+      * una transaccion solo si existe una linea AUD-TIPO "R" cuyo
+      * AUD-REVIERTE apunte exactamente a esa secuencia. Asi dos
+      * transacciones distintas con los mismos valores no se
+      * confunden entre si.
+           COMPARAR-AUDITORIA-ORIGINAL.
+               IF AUD-TIPO = "N"
+                   AND AUD-SECUENCIA = WS-SECUENCIA-A-REVERTIR
+                   MOVE "S" TO WS-CORRECCION-ENCONTRADA
+                   MOVE AUD-OPERACION TO WS-AUD-ENCONTRADA-OPERACION
+                   MOVE AUD-NUM1 TO WS-AUD-ENCONTRADA-NUM1
+                   MOVE AUD-NUM2 TO WS-AUD-ENCONTRADA-NUM2
+                   MOVE AUD-RESULTADO TO WS-AUD-ENCONTRADA-RESULTADO
+               END-IF.
+               IF AUD-TIPO = "R"
+                   AND AUD-REVIERTE = WS-SECUENCIA-A-REVERTIR
+                   MOVE "S" TO WS-CORRECCION-YA-REVERTIDA
+               END-IF.
+
+           VALIDAR-SECUENCIA.
+               IF FUNCTION TEST-NUMVAL(WS-ENTRADA) = 0
+                   AND FUNCTION NUMVAL(WS-ENTRADA) >= ZERO
+                   AND FUNCTION NUMVAL(WS-ENTRADA) <= 999999999
+                   MOVE "S" TO WS-ENTRADA-VALIDA
+               ELSE
+                   DISPLAY "Entrada invalida, introduce un numero de"
+                   DISPLAY "secuencia de auditoria (entero positivo)"
+                   MOVE "N" TO WS-ENTRADA-VALIDA
+               END-IF.
+
+      * VALIDAR-NUMERO rechaza entradas con mas de 2 decimales ademas
+      * de comprobar validez y rango: NUM1-NUM4 son PIC S9(7)V99, asi
+      * que un MOVE directo de una entrada con 3 o mas decimales
+      * truncaba la ultima cifra sin avisar (p.ej. "1.239" se
+      * convertia en 1.23). Contar los decimales aqui evita que esa
+      * perdida silenciosa llegue a ocurrir en ningun parrafo que
+      * comparta este validador.
+           VALIDAR-NUMERO.
+               IF FUNCTION TEST-NUMVAL(WS-ENTRADA) = 0
+                   PERFORM CONTAR-DECIMALES-ENTRADA
+                   IF WS-DECIMALES-ENTRADA > 2
+                       DISPLAY "Maximo 2 decimales, introduce menos"
+                       DISPLAY "cifras despues del punto"
+                       MOVE "N" TO WS-ENTRADA-VALIDA
+                   ELSE
+                       IF FUNCTION NUMVAL(WS-ENTRADA) >= -9999999.99
+                           AND FUNCTION NUMVAL(WS-ENTRADA) <= 9999999.99
+                           MOVE "S" TO WS-ENTRADA-VALIDA
+                       ELSE
+                           DISPLAY "Fuera de rango, debe estar entre"
+                           DISPLAY "-9999999.99 y 9999999.99"
+                           MOVE "N" TO WS-ENTRADA-VALIDA
+                       END-IF
+                   END-IF
+               ELSE
+                   DISPLAY "Entrada invalida, introduce solo numeros"
+                   MOVE "N" TO WS-ENTRADA-VALIDA
+               END-IF.
+
+      * CONTAR-DECIMALES-ENTRADA separa la parte entera de la
+      * decimal por el punto y cuenta cuantas cifras tiene la parte
+      * decimal, para que VALIDAR-NUMERO pueda rechazar entradas con
+      * mas de 2 sin necesidad de convertirlas antes a numerico.
+           CONTAR-DECIMALES-ENTRADA.
+               MOVE SPACES TO WS-ENTRADA-ENTERA.
+               MOVE SPACES TO WS-ENTRADA-DECIMAL.
+               UNSTRING WS-ENTRADA DELIMITED BY "."
+                   INTO WS-ENTRADA-ENTERA WS-ENTRADA-DECIMAL.
+               MOVE ZERO TO WS-DECIMALES-ENTRADA.
+               INSPECT WS-ENTRADA-DECIMAL TALLYING
+                   WS-DECIMALES-ENTRADA FOR CHARACTERS
+                   BEFORE INITIAL SPACE.
+
+           ESCRIBIR-AUDITORIA.
+               ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+               MOVE WS-FECHA-HOY TO AUD-FECHA.
+               ADD 1 TO WS-AUD-SECUENCIA.
+               MOVE WS-AUD-SECUENCIA TO AUD-SECUENCIA.
+               WRITE AUDIT-RECORD.
+
+           ESCRIBIR-LEDGER.
+               MOVE SPACES TO LEDGER-RECORD.
+               ADD 1 TO WS-LEDGER-REF.
+               MOVE AUD-FECHA TO LEDG-FECHA.
+               MOVE OPERACION TO LEDG-OPERACION.
+               MOVE WS-LEDGER-REF TO LEDG-REFERENCIA.
+               MOVE AUD-RESULTADO TO LEDG-IMPORTE.
+               IF OPERACION = "S" OR OPERACION = "s"
+                   MOVE "CTA-SUMAS" TO LEDG-CUENTA
+               ELSE IF OPERACION = "R" OR OPERACION = "r"
+                   MOVE "CTA-RESTAS" TO LEDG-CUENTA
+               ELSE IF OPERACION = "M" OR OPERACION = "m"
+                   MOVE "CTA-MULT" TO LEDG-CUENTA
+               ELSE IF OPERACION = "D" OR OPERACION = "d"
+                   MOVE "CTA-DIV" TO LEDG-CUENTA
+               ELSE IF OPERACION = "P" OR OPERACION = "p"
+                   MOVE "CTA-PORC" TO LEDG-CUENTA
+               ELSE
+                   MOVE "CTA-EXP" TO LEDG-CUENTA
+               END-IF.
+               WRITE LEDGER-RECORD.
+
            FINALIZAR.
-               DISPLAY "ÀAdios!".
+               CLOSE AUDIT-FILE.
+               CLOSE LEDGER-FILE.
+               DISPLAY "Adios!".
                STOP RUN.
 
        END PROGRAM Operaciones_Basicas.
