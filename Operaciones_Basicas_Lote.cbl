@@ -0,0 +1,422 @@
+      ******************************************************************
+      * Author: Alex_Dan                                               *
+      * Date: 04/05/2024                                               *
+      * Purpose: Modo de lote de Operaciones_Basicas                   *
+      * Tectonics: cobc                                                *
+      ******************************************************************
+      * Procesa un fichero secuencial de transacciones (mismo formato *
+      * que las respuestas de PREGUNTA en el modo interactivo) y      *
+      * escribe el resultado de cada una en un fichero de salida en   *
+      * lugar de esperar ACCEPT/DISPLAY de un terminal. Pensado para  *
+      * lanzarse desde JCL o un script de lote (ver run_batch.sh).    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. Operaciones_Basicas_Lote.
+           AUTHOR. Alex_Dan
+           DATE-WRITTEN. 04/05/2024
+           REMARKS. Version por lote de Operaciones_Basicas.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+               SOURCE-COMPUTER. VivoBook_ASUSLaptop X515UA-D515UA.
+               OBJECT-COMPUTER. VivoBook_ASUSLaptop X515UA-D515UA.
+
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT TRANS-IN-FILE ASSIGN TO "TRANIN"
+                       ORGANIZATION IS SEQUENTIAL
+                       FILE STATUS IS WS-TRANIN-STATUS.
+                   SELECT TRANS-OUT-FILE ASSIGN TO "TRANOUT"
+                       ORGANIZATION IS SEQUENTIAL
+                       FILE STATUS IS WS-TRANOUT-STATUS.
+                   SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-CHECKPOINT-STATUS.
+                   SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-AUDIT-STATUS.
+                   SELECT LEDGER-FILE ASSIGN TO "LEDGERFEED"
+                       ORGANIZATION IS SEQUENTIAL
+                       FILE STATUS IS WS-LEDGER-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD TRANS-IN-FILE
+               RECORDING MODE IS F.
+           COPY "TRANREC.cpy".
+
+           FD TRANS-OUT-FILE
+               RECORDING MODE IS F.
+           01 TRAN-OUT-RECORD.
+               05 TOUT-OPERACION PIC X(5).
+               05 TOUT-NUM1 PIC -(7)9.99.
+               05 TOUT-NUM2 PIC -(7)9.99.
+               05 TOUT-RESULTADO PIC -(9)9.99.
+               05 TOUT-MENSAJE PIC X(30).
+
+           FD CHECKPOINT-FILE.
+           COPY "CHKPTREC.cpy".
+
+           FD AUDIT-FILE.
+           COPY "AUDITREC.cpy".
+
+           FD LEDGER-FILE
+               RECORDING MODE IS F.
+           COPY "LEDGREC.cpy".
+
+           WORKING-STORAGE SECTION.
+               01 OPERACION PIC X(5).
+               01 NUM1 PIC S9(7)V99.
+               01 NUM2 PIC S9(7)V99.
+               01 RESULTADO PIC -(7)9.99.
+               01 NUM3 PIC S9(7)V99.
+               01 NUM4 PIC S9(7)V99.
+               01 RESULTADOMUL PIC -(9)9.99.
+
+               01 WS-TRANIN-STATUS PIC X(2).
+               01 WS-TRANOUT-STATUS PIC X(2).
+               01 WS-CHECKPOINT-STATUS PIC X(2).
+               01 WS-AUDIT-STATUS PIC X(2).
+               01 WS-LEDGER-STATUS PIC X(2).
+               01 WS-LEDGER-REF PIC 9(9) VALUE ZERO.
+               01 WS-AUD-SECUENCIA PIC 9(9) VALUE ZERO.
+               01 WS-FECHA-HOY PIC 9(8).
+               01 WS-FIN-FICHERO PIC X(1) VALUE "N".
+                   88 FIN-FICHERO VALUE "S".
+               01 WS-REGISTROS-LEIDOS PIC 9(9) VALUE ZERO.
+               01 WS-REGISTROS-PROCESADOS PIC 9(9) VALUE ZERO.
+
+               01 WS-INTERVALO-CHECKPOINT PIC 9(9) VALUE 50.
+               01 WS-REGISTROS-A-SALTAR PIC 9(9) VALUE ZERO.
+               01 WS-ENV-REINICIO PIC X(9).
+               01 WS-FIN-LEDGER-LECTURA PIC X(1) VALUE "N".
+                   88 FIN-LEDGER-LECTURA VALUE "S".
+               01 WS-FIN-AUD-LECTURA-INICIAL PIC X(1) VALUE "N".
+                   88 FIN-AUD-LECTURA-INICIAL VALUE "S".
+
+       PROCEDURE DIVISION.
+           INICIO-LOTE.
+               PERFORM REINICIO-LOTE.
+               OPEN INPUT TRANS-IN-FILE.
+               IF WS-REGISTROS-A-SALTAR = ZERO
+                   OPEN OUTPUT TRANS-OUT-FILE
+               ELSE
+                   OPEN EXTEND TRANS-OUT-FILE
+                   IF WS-TRANOUT-STATUS NOT = "00"
+                       OPEN OUTPUT TRANS-OUT-FILE
+                   END-IF
+               END-IF.
+               PERFORM DETERMINAR-ULTIMA-SECUENCIA-AUDITORIA.
+               OPEN EXTEND AUDIT-FILE.
+               IF WS-AUDIT-STATUS = "35"
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF.
+               PERFORM DETERMINAR-ULTIMA-REFERENCIA-LEDGER.
+               OPEN EXTEND LEDGER-FILE.
+               IF WS-LEDGER-STATUS NOT = "00"
+                   OPEN OUTPUT LEDGER-FILE
+               END-IF.
+               PERFORM PREGUNTA-LOTE UNTIL FIN-FICHERO.
+               CLOSE TRANS-IN-FILE.
+               CLOSE TRANS-OUT-FILE.
+               CLOSE AUDIT-FILE.
+               CLOSE LEDGER-FILE.
+               PERFORM LIMPIAR-CHECKPOINT.
+               DISPLAY "Registros procesados: " WS-REGISTROS-PROCESADOS.
+               STOP RUN.
+
+      * DETERMINAR-ULTIMA-SECUENCIA-AUDITORIA y
+      * DETERMINAR-ULTIMA-REFERENCIA-LEDGER retoman la numeracion de
+      * AUD-SECUENCIA/LEDG-REFERENCIA donde la haya dejado la ultima
+      * ejecucion de este programa o del modo interactivo, ya que
+      * ambos comparten AUDITLOG/LEDGERFEED (mismo patron que INICIO
+      * usa en Operaciones_Basicas.cbl).
+           DETERMINAR-ULTIMA-SECUENCIA-AUDITORIA.
+               MOVE ZERO TO WS-AUD-SECUENCIA.
+               MOVE "N" TO WS-FIN-AUD-LECTURA-INICIAL.
+               OPEN INPUT AUDIT-FILE.
+               IF WS-AUDIT-STATUS = "00"
+                   PERFORM UNTIL FIN-AUD-LECTURA-INICIAL
+                       READ AUDIT-FILE
+                           AT END
+                               MOVE "S" TO WS-FIN-AUD-LECTURA-INICIAL
+                           NOT AT END
+                               IF AUD-SECUENCIA > WS-AUD-SECUENCIA
+                                   MOVE AUD-SECUENCIA
+                                       TO WS-AUD-SECUENCIA
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE AUDIT-FILE
+               END-IF.
+
+           DETERMINAR-ULTIMA-REFERENCIA-LEDGER.
+               MOVE ZERO TO WS-LEDGER-REF.
+               MOVE "N" TO WS-FIN-LEDGER-LECTURA.
+               OPEN INPUT LEDGER-FILE.
+               IF WS-LEDGER-STATUS = "00"
+                   PERFORM UNTIL FIN-LEDGER-LECTURA
+                       READ LEDGER-FILE
+                           AT END
+                               MOVE "S" TO WS-FIN-LEDGER-LECTURA
+                           NOT AT END
+                               MOVE LEDG-REFERENCIA TO WS-LEDGER-REF
+                       END-READ
+                   END-PERFORM
+                   CLOSE LEDGER-FILE
+               END-IF.
+
+      * REINICIO-LOTE determina desde que registro hay que reanudar:
+      * primero mira si se dio un valor explicito en la variable de
+      * entorno REINICIO_DESDE y si no, lee el ultimo checkpoint
+      * guardado en el fichero CHECKPOINT (cero si es la primera vez).
+           REINICIO-LOTE.
+               MOVE ZERO TO WS-REGISTROS-A-SALTAR.
+               ACCEPT WS-ENV-REINICIO FROM ENVIRONMENT "REINICIO_DESDE".
+               IF WS-ENV-REINICIO NOT = SPACES
+                   AND FUNCTION TEST-NUMVAL(WS-ENV-REINICIO) = 0
+                   MOVE FUNCTION NUMVAL(WS-ENV-REINICIO)
+                       TO WS-REGISTROS-A-SALTAR
+               ELSE
+                   OPEN INPUT CHECKPOINT-FILE
+                   IF WS-CHECKPOINT-STATUS = "00"
+                       READ CHECKPOINT-FILE
+                           NOT AT END
+                               MOVE CHKPT-CONTADOR
+                                   TO WS-REGISTROS-A-SALTAR
+                       END-READ
+                       CLOSE CHECKPOINT-FILE
+                   END-IF
+               END-IF.
+               IF WS-REGISTROS-A-SALTAR NOT = ZERO
+                   DISPLAY "Reanudando lote tras el registro "
+                       WS-REGISTROS-A-SALTAR
+               END-IF.
+
+           PREGUNTA-LOTE.
+               READ TRANS-IN-FILE
+                   AT END
+                       MOVE "S" TO WS-FIN-FICHERO
+                   NOT AT END
+                       ADD 1 TO WS-REGISTROS-LEIDOS
+                       IF WS-REGISTROS-LEIDOS > WS-REGISTROS-A-SALTAR
+                           PERFORM PROCESAR-TRANSACCION-LOTE
+                       END-IF
+               END-READ.
+
+      * PROCESAR-TRANSACCION-LOTE esta en su propio parrafo (y no
+      * en linea dentro de PREGUNTA-LOTE) para que la cadena de
+      * IF/ELSE IF del despacho pueda cerrarse con un punto antes
+      * de comprobar el checkpoint, evitando un problema de analisis
+      * de GnuCOBOL con varias sentencias seguidas tras un mismo
+      * END-IF cuando las ramas usan PERFORM de parrafo.
+           PROCESAR-TRANSACCION-LOTE.
+               MOVE TRAN-OPERACION TO OPERACION.
+               MOVE TRAN-NUM1 TO NUM1.
+               MOVE TRAN-NUM2 TO NUM2.
+               IF OPERACION = "S" OR OPERACION = "s"
+                   PERFORM SUMA-LOTE
+               ELSE IF OPERACION = "R" OR OPERACION = "r"
+                   PERFORM RESTA-LOTE
+               ELSE IF OPERACION = "M" OR OPERACION = "m"
+                   MOVE NUM1 TO NUM3
+                   MOVE NUM2 TO NUM4
+                   PERFORM MULTIPLICACION-LOTE
+               ELSE IF OPERACION = "D" OR OPERACION = "d"
+                   PERFORM PARTICION-LOTE
+               ELSE
+                   PERFORM ESCRIBIR-ERROR-LOTE
+               END-IF.
+               IF FUNCTION MOD(WS-REGISTROS-LEIDOS,
+                   WS-INTERVALO-CHECKPOINT) = ZERO
+                   PERFORM ESCRIBIR-CHECKPOINT
+               END-IF.
+
+           ESCRIBIR-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               MOVE WS-REGISTROS-LEIDOS TO CHKPT-CONTADOR.
+               WRITE CHKPT-RECORD.
+               CLOSE CHECKPOINT-FILE.
+
+      * LIMPIAR-CHECKPOINT se ejecuta solo cuando el lote ha llegado
+      * al final del fichero de entrada sin abortar, para que la
+      * proxima ejecucion (normalmente con un TRANIN nuevo del
+      * siguiente dia) no arranque saltandose registros de un
+      * TRANIN anterior que ya termino con exito. Si el programa
+      * aborta a mitad de fichero este parrafo no llega a ejecutarse
+      * y el CHECKPOINT sigue disponible para un reinicio genuino.
+           LIMPIAR-CHECKPOINT.
+               MOVE ZERO TO CHKPT-CONTADOR.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               WRITE CHKPT-RECORD.
+               CLOSE CHECKPOINT-FILE.
+
+           SUMA-LOTE.
+               ADD NUM1 TO NUM2 GIVING RESULTADO.
+               MOVE OPERACION TO TOUT-OPERACION.
+               MOVE NUM1 TO TOUT-NUM1.
+               MOVE NUM2 TO TOUT-NUM2.
+               MOVE RESULTADO TO TOUT-RESULTADO.
+               MOVE "SUMA OK" TO TOUT-MENSAJE.
+               WRITE TRAN-OUT-RECORD.
+               MOVE OPERACION TO AUD-OPERACION.
+               MOVE NUM1 TO AUD-NUM1.
+               MOVE NUM2 TO AUD-NUM2.
+               MOVE RESULTADO TO AUD-RESULTADO.
+               MOVE "N" TO AUD-TIPO.
+               MOVE ZERO TO AUD-REVIERTE.
+               PERFORM ESCRIBIR-AUDITORIA-LOTE.
+               PERFORM ESCRIBIR-LEDGER-LOTE.
+               ADD 1 TO WS-REGISTROS-PROCESADOS.
+
+      * NUM1/NUM2/RESULTADO ya admiten signo (ver nota de cabecera
+      * sobre el alineamiento con el modo interactivo), pero se
+      * mantiene el aviso de "resta negativa" en vez de dejarla pasar
+      * como una SUMA/RESTA mas: TRANIN sigue siendo el mismo formato
+      * que las respuestas de PREGUNTA, donde RESTA siempre resta el
+      * primero del segundo, y este programa nunca ha permitido que
+      * ese orden se invierta en lote sin un aviso explicito.
+           RESTA-LOTE.
+               IF NUM1 > NUM2
+                   MOVE OPERACION TO TOUT-OPERACION
+                   MOVE NUM1 TO TOUT-NUM1
+                   MOVE NUM2 TO TOUT-NUM2
+                   MOVE ZERO TO TOUT-RESULTADO
+                   MOVE "ERROR: RESTA NEGATIVA EN LOTE" TO TOUT-MENSAJE
+                   WRITE TRAN-OUT-RECORD
+               ELSE
+                   SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO
+                   MOVE OPERACION TO TOUT-OPERACION
+                   MOVE NUM1 TO TOUT-NUM1
+                   MOVE NUM2 TO TOUT-NUM2
+                   MOVE RESULTADO TO TOUT-RESULTADO
+                   MOVE "RESTA OK" TO TOUT-MENSAJE
+                   WRITE TRAN-OUT-RECORD
+                   MOVE OPERACION TO AUD-OPERACION
+                   MOVE NUM1 TO AUD-NUM1
+                   MOVE NUM2 TO AUD-NUM2
+                   MOVE RESULTADO TO AUD-RESULTADO
+                   MOVE "N" TO AUD-TIPO
+                   MOVE ZERO TO AUD-REVIERTE
+                   PERFORM ESCRIBIR-AUDITORIA-LOTE
+                   PERFORM ESCRIBIR-LEDGER-LOTE
+               END-IF.
+               ADD 1 TO WS-REGISTROS-PROCESADOS.
+
+      * El MULTIPLY lleva ON SIZE ERROR igual que la MULTIPLICACION
+      * interactiva: NUM3/NUM4/RESULTADOMUL comparten ahora los mismos
+      * anchos con signo que el modo interactivo, asi que el producto
+      * puede superar la capacidad de RESULTADOMUL igual que alli.
+           MULTIPLICACION-LOTE.
+               MULTIPLY NUM3 BY NUM4 GIVING RESULTADOMUL
+                   ON SIZE ERROR
+                       MOVE OPERACION TO TOUT-OPERACION
+                       MOVE NUM3 TO TOUT-NUM1
+                       MOVE NUM4 TO TOUT-NUM2
+                       MOVE ZERO TO TOUT-RESULTADO
+                       MOVE "ERROR: RESULTADO DEMASIADO GRANDE"
+                           TO TOUT-MENSAJE
+                       WRITE TRAN-OUT-RECORD
+                   NOT ON SIZE ERROR
+                       MOVE OPERACION TO TOUT-OPERACION
+                       MOVE NUM3 TO TOUT-NUM1
+                       MOVE NUM4 TO TOUT-NUM2
+                       MOVE RESULTADOMUL TO TOUT-RESULTADO
+                       MOVE "MULTIPLICACION OK" TO TOUT-MENSAJE
+                       WRITE TRAN-OUT-RECORD
+                       MOVE OPERACION TO AUD-OPERACION
+                       MOVE NUM3 TO AUD-NUM1
+                       MOVE NUM4 TO AUD-NUM2
+                       MOVE RESULTADOMUL TO AUD-RESULTADO
+                       MOVE "N" TO AUD-TIPO
+                       MOVE ZERO TO AUD-REVIERTE
+                       PERFORM ESCRIBIR-AUDITORIA-LOTE
+                       PERFORM ESCRIBIR-LEDGER-LOTE
+               END-MULTIPLY.
+               ADD 1 TO WS-REGISTROS-PROCESADOS.
+
+      * DIVIDE lleva ON SIZE ERROR igual que la PARTICION interactiva,
+      * por la misma razon que MULTIPLICACION-LOTE: NUM1/NUM2/RESULTADO
+      * comparten ahora los mismos anchos con signo que alli, y un
+      * cociente con un divisor pequeno puede superar la capacidad de
+      * RESULTADO igual que en el modo interactivo.
+           PARTICION-LOTE.
+               IF NUM2 = ZERO
+                   MOVE OPERACION TO TOUT-OPERACION
+                   MOVE NUM1 TO TOUT-NUM1
+                   MOVE NUM2 TO TOUT-NUM2
+                   MOVE ZERO TO TOUT-RESULTADO
+                   MOVE "ERROR: DIVISION POR CERO" TO TOUT-MENSAJE
+                   WRITE TRAN-OUT-RECORD
+               ELSE
+                   DIVIDE NUM1 BY NUM2 GIVING RESULTADO
+                       ON SIZE ERROR
+                           MOVE OPERACION TO TOUT-OPERACION
+                           MOVE NUM1 TO TOUT-NUM1
+                           MOVE NUM2 TO TOUT-NUM2
+                           MOVE ZERO TO TOUT-RESULTADO
+                           MOVE "ERROR: RESULTADO DEMASIADO GRANDE"
+                               TO TOUT-MENSAJE
+                           WRITE TRAN-OUT-RECORD
+                       NOT ON SIZE ERROR
+                           MOVE OPERACION TO TOUT-OPERACION
+                           MOVE NUM1 TO TOUT-NUM1
+                           MOVE NUM2 TO TOUT-NUM2
+                           MOVE RESULTADO TO TOUT-RESULTADO
+                           MOVE "DIVISION OK" TO TOUT-MENSAJE
+                           WRITE TRAN-OUT-RECORD
+                           MOVE OPERACION TO AUD-OPERACION
+                           MOVE NUM1 TO AUD-NUM1
+                           MOVE NUM2 TO AUD-NUM2
+                           MOVE RESULTADO TO AUD-RESULTADO
+                           MOVE "N" TO AUD-TIPO
+                           MOVE ZERO TO AUD-REVIERTE
+                           PERFORM ESCRIBIR-AUDITORIA-LOTE
+                           PERFORM ESCRIBIR-LEDGER-LOTE
+                   END-DIVIDE
+               END-IF.
+               ADD 1 TO WS-REGISTROS-PROCESADOS.
+
+           ESCRIBIR-ERROR-LOTE.
+               MOVE OPERACION TO TOUT-OPERACION.
+               MOVE NUM1 TO TOUT-NUM1.
+               MOVE NUM2 TO TOUT-NUM2.
+               MOVE ZERO TO TOUT-RESULTADO.
+               MOVE "ERROR: OPERACION DESCONOCIDA" TO TOUT-MENSAJE.
+               WRITE TRAN-OUT-RECORD.
+
+      * ESCRIBIR-AUDITORIA-LOTE/ESCRIBIR-LEDGER-LOTE siguen el mismo
+      * patron que ESCRIBIR-AUDITORIA/ESCRIBIR-LEDGER del modo
+      * interactivo (mismos AUDITLOG/LEDGERFEED, misma numeracion
+      * correlativa), para que el resumen de fin de turno y el feed
+      * al libro mayor cubran tambien las transacciones de lote. Solo
+      * se llaman desde las ramas de exito de SUMA-LOTE/RESTA-LOTE/
+      * MULTIPLICACION-LOTE/PARTICION-LOTE: los errores de lote siguen
+      * quedando solo en TRANOUT, igual que el modo interactivo nunca
+      * audita una operacion que termina en error.
+           ESCRIBIR-AUDITORIA-LOTE.
+               ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+               MOVE WS-FECHA-HOY TO AUD-FECHA.
+               ADD 1 TO WS-AUD-SECUENCIA.
+               MOVE WS-AUD-SECUENCIA TO AUD-SECUENCIA.
+               WRITE AUDIT-RECORD.
+
+           ESCRIBIR-LEDGER-LOTE.
+               MOVE SPACES TO LEDGER-RECORD.
+               ADD 1 TO WS-LEDGER-REF.
+               MOVE AUD-FECHA TO LEDG-FECHA.
+               MOVE OPERACION TO LEDG-OPERACION.
+               MOVE WS-LEDGER-REF TO LEDG-REFERENCIA.
+               MOVE AUD-RESULTADO TO LEDG-IMPORTE.
+               IF OPERACION = "S" OR OPERACION = "s"
+                   MOVE "CTA-SUMAS" TO LEDG-CUENTA
+               ELSE IF OPERACION = "R" OR OPERACION = "r"
+                   MOVE "CTA-RESTAS" TO LEDG-CUENTA
+               ELSE IF OPERACION = "M" OR OPERACION = "m"
+                   MOVE "CTA-MULT" TO LEDG-CUENTA
+               ELSE
+                   MOVE "CTA-DIV" TO LEDG-CUENTA
+               END-IF.
+               WRITE LEDGER-RECORD.
+
+       END PROGRAM Operaciones_Basicas_Lote.
