@@ -0,0 +1,232 @@
+      ******************************************************************
+      * Author: Alex_Dan                                               *
+      * Date: 04/05/2024                                               *
+      * Purpose: Informe de fin de dia de Operaciones_Basicas          *
+      * Tectonics: cobc                                                *
+      ******************************************************************
+      * Lee el fichero de auditoria escrito por Operaciones_Basicas y *
+      * produce un informe paginado: numero de operaciones por tipo,  *
+      * suma de resultados por tipo y un gran total.                  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. Operaciones_Basicas_Resumen.
+           AUTHOR. Alex_Dan
+           DATE-WRITTEN. 04/05/2024
+           REMARKS. Informe de fin de dia a partir del log de auditoria.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+               SOURCE-COMPUTER. VivoBook_ASUSLaptop X515UA-D515UA.
+               OBJECT-COMPUTER. VivoBook_ASUSLaptop X515UA-D515UA.
+
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-AUDIT-STATUS.
+                   SELECT REPORT-FILE ASSIGN TO "RESUMEN"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD AUDIT-FILE.
+           COPY "AUDITREC.cpy".
+
+           FD REPORT-FILE.
+           01 REPORT-LINE PIC X(80).
+
+           WORKING-STORAGE SECTION.
+               01 WS-AUDIT-STATUS PIC X(2).
+               01 WS-REPORT-STATUS PIC X(2).
+               01 WS-FIN-AUDITORIA PIC X(1) VALUE "N".
+                   88 FIN-AUDITORIA VALUE "S".
+
+               01 WS-LINEAS-EN-PAGINA PIC 9(3) VALUE ZERO.
+               01 WS-NUM-PAGINA PIC 9(3) VALUE ZERO.
+               01 WS-LINEAS-POR-PAGINA PIC 9(3) VALUE 20.
+               01 WS-FECHA-HOY PIC 9(8).
+
+               01 WS-CONT-SUMA PIC 9(7) VALUE ZERO.
+               01 WS-CONT-RESTA PIC 9(7) VALUE ZERO.
+               01 WS-CONT-MULT PIC 9(7) VALUE ZERO.
+               01 WS-CONT-DIV PIC 9(7) VALUE ZERO.
+               01 WS-CONT-PORC PIC 9(7) VALUE ZERO.
+               01 WS-CONT-EXP PIC 9(7) VALUE ZERO.
+               01 WS-CONT-OTRAS PIC 9(7) VALUE ZERO.
+
+               01 WS-TOTAL-SUMA PIC S9(9)V99 VALUE ZERO.
+               01 WS-TOTAL-RESTA PIC S9(9)V99 VALUE ZERO.
+               01 WS-TOTAL-MULT PIC S9(9)V99 VALUE ZERO.
+               01 WS-TOTAL-DIV PIC S9(9)V99 VALUE ZERO.
+               01 WS-TOTAL-PORC PIC S9(9)V99 VALUE ZERO.
+               01 WS-TOTAL-EXP PIC S9(9)V99 VALUE ZERO.
+               01 WS-TOTAL-OTRAS PIC S9(9)V99 VALUE ZERO.
+               01 WS-GRAN-TOTAL PIC S9(9)V99 VALUE ZERO.
+
+               01 WS-LINEA-DETALLE.
+                   05 WS-LD-TIPO PIC X(20).
+                   05 WS-LD-CONTADOR PIC ZZZ,ZZ9.
+                   05 FILLER PIC X(3) VALUE SPACES.
+                   05 WS-LD-TOTAL PIC -(9)9.99.
+
+               01 WS-DISP-NUM1 PIC -(7)9.99.
+               01 WS-DISP-NUM2 PIC -(7)9.99.
+               01 WS-DISP-RESULTADO PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+           INICIO-RESUMEN.
+               OPEN INPUT AUDIT-FILE.
+               OPEN OUTPUT REPORT-FILE.
+               PERFORM IMPRIMIR-CABECERA.
+               PERFORM LEER-AUDITORIA UNTIL FIN-AUDITORIA.
+               PERFORM IMPRIMIR-TOTALES.
+               CLOSE AUDIT-FILE.
+               CLOSE REPORT-FILE.
+               DISPLAY "Informe generado en RESUMEN".
+               STOP RUN.
+
+           LEER-AUDITORIA.
+               READ AUDIT-FILE
+                   AT END
+                       MOVE "S" TO WS-FIN-AUDITORIA
+                   NOT AT END
+                       PERFORM ACUMULAR-REGISTRO
+                       PERFORM IMPRIMIR-DETALLE
+               END-READ.
+
+      * Las reversiones registradas por CORRECCION (AUD-TIPO "R")
+      * llevan el mismo AUD-OPERACION que la operacion original y un
+      * AUD-RESULTADO de signo contrario, asi que caen en el mismo
+      * contador/total que esta y lo compensan automaticamente; no
+      * hace falta tratarlas aparte aqui.
+           ACUMULAR-REGISTRO.
+               IF AUD-OPERACION = "S" OR AUD-OPERACION = "s"
+                   ADD 1 TO WS-CONT-SUMA
+                   ADD AUD-RESULTADO TO WS-TOTAL-SUMA
+               ELSE IF AUD-OPERACION = "R" OR AUD-OPERACION = "r"
+                   ADD 1 TO WS-CONT-RESTA
+                   ADD AUD-RESULTADO TO WS-TOTAL-RESTA
+               ELSE IF AUD-OPERACION = "M" OR AUD-OPERACION = "m"
+                   ADD 1 TO WS-CONT-MULT
+                   ADD AUD-RESULTADO TO WS-TOTAL-MULT
+               ELSE IF AUD-OPERACION = "D" OR AUD-OPERACION = "d"
+                   ADD 1 TO WS-CONT-DIV
+                   ADD AUD-RESULTADO TO WS-TOTAL-DIV
+               ELSE IF AUD-OPERACION = "P" OR AUD-OPERACION = "p"
+                   ADD 1 TO WS-CONT-PORC
+                   ADD AUD-RESULTADO TO WS-TOTAL-PORC
+               ELSE IF AUD-OPERACION = "E" OR AUD-OPERACION = "e"
+                   ADD 1 TO WS-CONT-EXP
+                   ADD AUD-RESULTADO TO WS-TOTAL-EXP
+               ELSE
+                   ADD 1 TO WS-CONT-OTRAS
+                   ADD AUD-RESULTADO TO WS-TOTAL-OTRAS
+               END-IF.
+               ADD AUD-RESULTADO TO WS-GRAN-TOTAL.
+
+           IMPRIMIR-DETALLE.
+               IF WS-LINEAS-EN-PAGINA >= WS-LINEAS-POR-PAGINA
+                   PERFORM IMPRIMIR-CABECERA
+               END-IF.
+               MOVE AUD-NUM1 TO WS-DISP-NUM1.
+               MOVE AUD-NUM2 TO WS-DISP-NUM2.
+               MOVE AUD-RESULTADO TO WS-DISP-RESULTADO.
+               MOVE SPACES TO REPORT-LINE.
+               STRING AUD-FECHA DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   AUD-OPERACION DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-DISP-NUM1 DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-DISP-NUM2 DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-DISP-RESULTADO DELIMITED BY SIZE
+                   INTO REPORT-LINE.
+               WRITE REPORT-LINE.
+               ADD 1 TO WS-LINEAS-EN-PAGINA.
+
+           IMPRIMIR-CABECERA.
+               ADD 1 TO WS-NUM-PAGINA.
+               MOVE ZERO TO WS-LINEAS-EN-PAGINA.
+               ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+               MOVE SPACES TO REPORT-LINE.
+               STRING "Operaciones_Basicas - Informe de fin de dia "
+                   DELIMITED BY SIZE
+                   "Pagina " DELIMITED BY SIZE
+                   WS-NUM-PAGINA DELIMITED BY SIZE
+                   INTO REPORT-LINE.
+               WRITE REPORT-LINE.
+               MOVE SPACES TO REPORT-LINE.
+               STRING "Fecha del informe: " DELIMITED BY SIZE
+                   WS-FECHA-HOY DELIMITED BY SIZE
+                   INTO REPORT-LINE.
+               WRITE REPORT-LINE.
+               MOVE "Fecha      Op NUM1       NUM2       Resultado"
+                   TO REPORT-LINE.
+               WRITE REPORT-LINE.
+               MOVE ALL "-" TO REPORT-LINE.
+               WRITE REPORT-LINE.
+
+           IMPRIMIR-TOTALES.
+               MOVE SPACES TO REPORT-LINE.
+               WRITE REPORT-LINE.
+               MOVE "Resumen por tipo de operacion" TO REPORT-LINE.
+               WRITE REPORT-LINE.
+               MOVE ALL "-" TO REPORT-LINE.
+               WRITE REPORT-LINE.
+
+               MOVE "Sumas" TO WS-LD-TIPO.
+               MOVE WS-CONT-SUMA TO WS-LD-CONTADOR.
+               MOVE WS-TOTAL-SUMA TO WS-LD-TOTAL.
+               MOVE WS-LINEA-DETALLE TO REPORT-LINE.
+               WRITE REPORT-LINE.
+
+               MOVE "Restas" TO WS-LD-TIPO.
+               MOVE WS-CONT-RESTA TO WS-LD-CONTADOR.
+               MOVE WS-TOTAL-RESTA TO WS-LD-TOTAL.
+               MOVE WS-LINEA-DETALLE TO REPORT-LINE.
+               WRITE REPORT-LINE.
+
+               MOVE "Multiplicaciones" TO WS-LD-TIPO.
+               MOVE WS-CONT-MULT TO WS-LD-CONTADOR.
+               MOVE WS-TOTAL-MULT TO WS-LD-TOTAL.
+               MOVE WS-LINEA-DETALLE TO REPORT-LINE.
+               WRITE REPORT-LINE.
+
+               MOVE "Divisiones" TO WS-LD-TIPO.
+               MOVE WS-CONT-DIV TO WS-LD-CONTADOR.
+               MOVE WS-TOTAL-DIV TO WS-LD-TOTAL.
+               MOVE WS-LINEA-DETALLE TO REPORT-LINE.
+               WRITE REPORT-LINE.
+
+               MOVE "Porcentajes" TO WS-LD-TIPO.
+               MOVE WS-CONT-PORC TO WS-LD-CONTADOR.
+               MOVE WS-TOTAL-PORC TO WS-LD-TOTAL.
+               MOVE WS-LINEA-DETALLE TO REPORT-LINE.
+               WRITE REPORT-LINE.
+
+               MOVE "Exponentes" TO WS-LD-TIPO.
+               MOVE WS-CONT-EXP TO WS-LD-CONTADOR.
+               MOVE WS-TOTAL-EXP TO WS-LD-TOTAL.
+               MOVE WS-LINEA-DETALLE TO REPORT-LINE.
+               WRITE REPORT-LINE.
+
+               MOVE "Otras/Desconocidas" TO WS-LD-TIPO.
+               MOVE WS-CONT-OTRAS TO WS-LD-CONTADOR.
+               MOVE WS-TOTAL-OTRAS TO WS-LD-TOTAL.
+               MOVE WS-LINEA-DETALLE TO REPORT-LINE.
+               WRITE REPORT-LINE.
+
+               MOVE SPACES TO REPORT-LINE.
+               WRITE REPORT-LINE.
+               MOVE SPACES TO WS-LINEA-DETALLE.
+               MOVE "GRAN TOTAL" TO WS-LD-TIPO.
+               COMPUTE WS-LD-CONTADOR = WS-CONT-SUMA + WS-CONT-RESTA
+                   + WS-CONT-MULT + WS-CONT-DIV + WS-CONT-PORC
+                   + WS-CONT-EXP + WS-CONT-OTRAS.
+               MOVE WS-GRAN-TOTAL TO WS-LD-TOTAL.
+               MOVE WS-LINEA-DETALLE TO REPORT-LINE.
+               WRITE REPORT-LINE.
+
+       END PROGRAM Operaciones_Basicas_Resumen.
